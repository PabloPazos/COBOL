@@ -0,0 +1,49 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENUPRIN.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 OPCION-MENU PIC 9(1).
+               88 OPCION-RIESGO        VALUE 1.
+               88 OPCION-CALCULADORA   VALUE 2.
+               88 OPCION-REGISTRO      VALUE 3.
+               88 OPCION-SALIR         VALUE 0.
+               88 OPCION-CONTINUAR     VALUE 9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            SET OPCION-CONTINUAR TO TRUE.
+            PERFORM MOSTRAR-MENU THRU MOSTRAR-MENU-EXIT
+                UNTIL OPCION-SALIR.
+
+            STOP RUN.
+
+       MOSTRAR-MENU.
+            DISPLAY ' '.
+            DISPLAY '=== Menu principal ==='.
+            DISPLAY '1. Evaluar el riesgo de una operacion'.
+            DISPLAY '2. Procesar transacciones de la calculadora'.
+            DISPLAY '3. Registrar una persona'.
+            DISPLAY '0. Salir'.
+            DISPLAY 'Ingrese una opcion: '.
+            ACCEPT OPCION-MENU.
+
+            EVALUATE TRUE
+                WHEN OPCION-RIESGO
+                    CALL 'PROG5'
+                WHEN OPCION-CALCULADORA
+                    CALL 'CALC4RR'
+                WHEN OPCION-REGISTRO
+                    CALL 'REG6RR'
+                WHEN OPCION-SALIR
+                    DISPLAY 'Saliendo del sistema.'
+                WHEN OTHER
+                    DISPLAY 'Opcion invalida.'
+            END-EVALUATE.
+       MOSTRAR-MENU-EXIT.
+            EXIT.
