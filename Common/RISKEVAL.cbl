@@ -0,0 +1,73 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RISKEVAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECISIONES-FILE ASSIGN TO "DECISIONES"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-DECISIONES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DECISIONES-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY DECREC.
+       WORKING-STORAGE SECTION.
+           01 FECHA-ACTUAL     PIC 9(8).
+           01 HORA-ACTUAL      PIC 9(8).
+           01 FS-DECISIONES    PIC X(2).
+
+       LINKAGE SECTION.
+           01 RIESGO       PIC 9(1).
+               88 RIESGO-AUTO-APROBADO   VALUES 0 1 2.
+               88 RIESGO-REVISION-GERENCIAL VALUES 3 4.
+               88 RIESGO-RECHAZADO-DURO  VALUES 5 THRU 9.
+           01 ESTADO-DECISION PIC X(1).
+               88 DECISION-APROBADA   VALUE 'A'.
+               88 DECISION-PENDIENTE  VALUE 'P'.
+               88 DECISION-RECHAZADA  VALUE 'R'.
+           01 ORIGEN-RIESGO PIC X(8).
+           01 ID-SUJETO     PIC 9(8).
+
+       PROCEDURE DIVISION USING RIESGO, ESTADO-DECISION,
+               ORIGEN-RIESGO, ID-SUJETO.
+       MAIN-PROCEDURE.
+            EVALUATE TRUE
+                WHEN RIESGO-AUTO-APROBADO
+                    SET DECISION-APROBADA TO TRUE
+                WHEN RIESGO-REVISION-GERENCIAL
+                    SET DECISION-PENDIENTE TO TRUE
+                WHEN RIESGO-RECHAZADO-DURO
+                    SET DECISION-RECHAZADA TO TRUE
+            END-EVALUATE.
+
+            PERFORM GRABAR-DECISION THRU GRABAR-DECISION-EXIT.
+
+            GOBACK.
+
+       GRABAR-DECISION.
+            ACCEPT FECHA-ACTUAL FROM DATE YYYYMMDD.
+            ACCEPT HORA-ACTUAL FROM TIME.
+
+            OPEN EXTEND DECISIONES-FILE.
+            IF FS-DECISIONES NOT = '00'
+                OPEN OUTPUT DECISIONES-FILE
+            END-IF.
+
+            MOVE ORIGEN-RIESGO   TO DEC-ORIGEN.
+            MOVE ID-SUJETO       TO DEC-DNI.
+            MOVE RIESGO          TO DEC-RIESGO.
+            MOVE ESTADO-DECISION TO DEC-ESTADO.
+            MOVE FECHA-ACTUAL    TO DEC-FECHA.
+            MOVE HORA-ACTUAL     TO DEC-HORA.
+            WRITE REGISTRO-DECISION.
+
+            CLOSE DECISIONES-FILE.
+       GRABAR-DECISION-EXIT.
+            EXIT.
+       END PROGRAM RISKEVAL.
