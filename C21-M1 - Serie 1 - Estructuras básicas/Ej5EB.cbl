@@ -7,19 +7,33 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG5.
        DATA DIVISION.
-       FILE SECTION.
        WORKING-STORAGE SECTION.
            01 RIESGO       PIC 9(1).
-               88 UNO          VALUE 1.
-               88 DOS          VALUE 2.
+               88 RIESGO-AUTO-APROBADO   VALUES 0 1 2.
+               88 RIESGO-REVISION-GERENCIAL VALUES 3 4.
+               88 RIESGO-RECHAZADO-DURO  VALUES 5 THRU 9.
+           01 ESTADO-DECISION PIC X(1).
+               88 DECISION-APROBADA   VALUE 'A'.
+               88 DECISION-PENDIENTE  VALUE 'P'.
+               88 DECISION-RECHAZADA  VALUE 'R'.
+           01 ORIGEN-DECISION PIC X(8) VALUE 'PROG5'.
+           01 ID-SUJETO-NULO  PIC 9(8) VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY 'Ingrese el nivel de riesgo de la operaci�n.'.
             ACCEPT RIESGO.
 
-            IF UNO OR DOS
-                DISPLAY 'Operaci�n aprobada.'
-            END-IF.
+            CALL 'RISKEVAL' USING RIESGO, ESTADO-DECISION,
+                ORIGEN-DECISION, ID-SUJETO-NULO.
 
-            STOP RUN.
+            EVALUATE TRUE
+                WHEN DECISION-APROBADA
+                    DISPLAY 'Operaci�n aprobada.'
+                WHEN DECISION-PENDIENTE
+                    DISPLAY 'Operacion pendiente de revision gerencial.'
+                WHEN DECISION-RECHAZADA
+                    DISPLAY 'Operacion rechazada.'
+            END-EVALUATE.
+
+            GOBACK.
