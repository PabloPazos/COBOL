@@ -1,85 +1,270 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 PERSONA.
-               02 NOMBRE PIC X(50).
-               02 APELLIDO PIC X(50).
-               02 DNI PIC 9(8).
-               02 TELEFONO PIC 9(15).
-               02 DIRECCION PIC X(50).
-               02 ESTADO-CIVIL PIC X(10).
-               02 HIJOS PIC X(2).
-               02 GRUPO-FACTOR-SANGRE.
-                   03 GRUPO PIC X(1).
-                   03 FACTOR PIC X(1).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY 'Ingrese su nombre: '.
-            ACCEPT NOMBRE.
-
-            DISPLAY 'Ingrese su apellido: '.
-            ACCEPT APELLIDO.
-
-            DISPLAY 'Ingrese su DNI: '.
-            ACCEPT DNI.
-
-            DISPLAY 'Ingrese su tel�fono: '.
-            ACCEPT TELEFONO.
-
-            DISPLAY 'Ingrese su direcci�n: '.
-            ACCEPT DIRECCION.
-
-            DISPLAY 'Ingrese su estado civil. '.
-            DISPLAY 'Casado= �C�'.
-            DISPLAY 'Soltero= �S�'.
-            DISPLAY 'Viudo= �V�'.
-            DISPLAY 'Divorciado= �D�'.
-            ACCEPT ESTADO-CIVIL.
-
-            EVALUATE TRUE
-               WHEN ESTADO-CIVIL = 'C'
-                   MOVE 'Casado' TO ESTADO-CIVIL
-               WHEN ESTADO-CIVIL = 'S'
-                   MOVE 'Soltero' TO ESTADO-CIVIL
-               WHEN ESTADO-CIVIL = 'V'
-                   MOVE 'Viudo' TO ESTADO-CIVIL
-               WHEN ESTADO-CIVIL = 'D'
-                   MOVE 'Divorciado' TO ESTADO-CIVIL
-               END-EVALUATE.
-
-            DISPLAY 'Tiene hijos? '.
-            DISPLAY 'Ingrese "S" para "S�", "N" para "No". '
-            ACCEPT HIJOS.
-            IF HIJOS = 'S'
-                MOVE 'S�' TO HIJOS
-            ELSE
-                MOVE 'No' TO HIJOS
-            END-IF.
-
-            DISPLAY 'Su grupo sangu�neo es A, B o 0? '
-            ACCEPT GRUPO.
-            DISPLAY 'Su factor sangu�neo es "+" p "-" ? '
-            ACCEPT FACTOR.
-
-            DISPLAY ' '.
-            DISPLAY 'Estos son sus datos: '
-            DISPLAY 'Nombre: ' NOMBRE.
-            DISPLAY 'Apellido: ' APELLIDO.
-            DISPLAY 'DNI: ' DNI.
-            DISPLAY 'Tel�fono: ' TELEFONO.
-            DISPLAY 'Direcci�n: ' DIRECCION.
-            DISPLAY 'Estado civil: ' ESTADO-CIVIL.
-            DISPLAY 'Hijos: ' HIJOS.
-            DISPLAY 'Grupo sangu�neo: ' GRUPO.
-            DISPLAY 'Factor sangu�neo: ' FACTOR.
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REG6RR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSONAS-FILE ASSIGN TO "PERSONAS"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-DNI
+               FILE STATUS IS FS-PERSONAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSONAS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PERSMSTR.
+
+       WORKING-STORAGE SECTION.
+           01 PERSONA.
+               02 NOMBRE PIC X(50).
+               02 APELLIDO PIC X(50).
+               02 DNI PIC 9(8).
+               02 TELEFONO.
+                   03 TEL-CODIGO-AREA PIC 9(4).
+                   03 TEL-NUMERO      PIC 9(8).
+               02 DIRECCION PIC X(50).
+               02 ESTADO-CIVIL PIC X(10).
+               02 HIJOS PIC X(2).
+               02 GRUPO-FACTOR-SANGRE.
+                   03 GRUPO PIC X(2).
+                       88 GRUPO-VALIDO    VALUES 'A ' 'B ' 'AB' 'O '.
+                   03 FACTOR PIC X(1).
+                       88 FACTOR-VALIDO   VALUES '+' '-'.
+
+           01 FS-PERSONAS PIC X(2).
+
+           01 DNI-ESTADO PIC X(1).
+               88 DNI-DUPLICADO       VALUE 'D'.
+               88 DNI-NO-DUPLICADO    VALUE 'N'.
+
+           01 ESTADO-CIVIL-COD PIC X(1).
+               88 COD-ESTADO-VALIDO   VALUES 'C' 'S' 'V' 'D'.
+
+           01 TEL-AREA-RAW PIC X(20).
+           01 TEL-AREA-JUS PIC X(4) JUSTIFIED RIGHT.
+           01 TEL-AREA-LON PIC 9(2).
+
+           01 TEL-NUM-RAW  PIC X(20).
+           01 TEL-NUM-JUS  PIC X(8) JUSTIFIED RIGHT.
+           01 TEL-NUM-LON  PIC 9(2).
+
+           01 TEL-ESTADO PIC X(1).
+               88 TEL-VALIDO          VALUE 'V'.
+               88 TEL-NO-VALIDO       VALUE 'N'.
+
+           01 RIESGO-PERSONA PIC 9(1).
+           01 ORIGEN-DECISION PIC X(8) VALUE 'REG6RR'.
+           01 ESTADO-DECISION PIC X(1).
+               88 DECISION-APROBADA   VALUE 'A'.
+               88 DECISION-PENDIENTE  VALUE 'P'.
+               88 DECISION-RECHAZADA  VALUE 'R'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM ABRIR-MAESTRO THRU ABRIR-MAESTRO-EXIT.
+
+            DISPLAY 'Ingrese su nombre: '.
+            ACCEPT NOMBRE.
+
+            DISPLAY 'Ingrese su apellido: '.
+            ACCEPT APELLIDO.
+
+            DISPLAY 'Ingrese su DNI: '.
+            ACCEPT DNI.
+
+            PERFORM VERIFICAR-DNI THRU VERIFICAR-DNI-EXIT.
+            IF DNI-DUPLICADO
+                DISPLAY 'Ese DNI ya esta registrado.'
+            ELSE
+                SET TEL-NO-VALIDO TO TRUE
+                PERFORM CAPTURAR-TELEFONO THRU CAPTURAR-TELEFONO-EXIT
+                    UNTIL TEL-VALIDO
+
+                DISPLAY 'Ingrese su direcci�n: '
+                ACCEPT DIRECCION
+
+                MOVE SPACE TO ESTADO-CIVIL-COD
+                PERFORM CAPTURAR-ESTADO THRU CAPTURAR-ESTADO-EXIT
+                    UNTIL COD-ESTADO-VALIDO
+
+                EVALUATE TRUE
+                   WHEN ESTADO-CIVIL-COD = 'C'
+                       MOVE 'Casado' TO ESTADO-CIVIL
+                   WHEN ESTADO-CIVIL-COD = 'S'
+                       MOVE 'Soltero' TO ESTADO-CIVIL
+                   WHEN ESTADO-CIVIL-COD = 'V'
+                       MOVE 'Viudo' TO ESTADO-CIVIL
+                   WHEN ESTADO-CIVIL-COD = 'D'
+                       MOVE 'Divorciado' TO ESTADO-CIVIL
+                   END-EVALUATE
+
+                DISPLAY 'Tiene hijos? '
+                DISPLAY 'Ingrese "S" para "S�", "N" para "No". '
+                ACCEPT HIJOS
+                IF HIJOS = 'S'
+                    MOVE 'S�' TO HIJOS
+                ELSE
+                    MOVE 'No' TO HIJOS
+                END-IF
+
+                MOVE SPACES TO GRUPO
+                PERFORM CAPTURAR-GRUPO THRU CAPTURAR-GRUPO-EXIT
+                    UNTIL GRUPO-VALIDO
+
+                MOVE SPACE TO FACTOR
+                PERFORM CAPTURAR-FACTOR THRU CAPTURAR-FACTOR-EXIT
+                    UNTIL FACTOR-VALIDO
+
+                DISPLAY ' '
+                DISPLAY 'Estos son sus datos: '
+                DISPLAY 'Nombre: ' NOMBRE
+                DISPLAY 'Apellido: ' APELLIDO
+                DISPLAY 'DNI: ' DNI
+                DISPLAY 'Telefono: (' TEL-CODIGO-AREA ') ' TEL-NUMERO
+                DISPLAY 'Direcci�n: ' DIRECCION
+                DISPLAY 'Estado civil: ' ESTADO-CIVIL
+                DISPLAY 'Hijos: ' HIJOS
+                DISPLAY 'Grupo sangu�neo: ' GRUPO
+                DISPLAY 'Factor sangu�neo: ' FACTOR
+
+                DISPLAY 'Ingrese el nivel de riesgo de esta persona. '
+                ACCEPT RIESGO-PERSONA
+                CALL 'RISKEVAL' USING RIESGO-PERSONA, ESTADO-DECISION,
+                    ORIGEN-DECISION, DNI
+
+                IF DECISION-RECHAZADA
+                    DISPLAY 'Registro rechazado por nivel de riesgo.'
+                ELSE
+                    IF DECISION-PENDIENTE
+                        DISPLAY
+                           'Registro pendiente de revision gerencial.'
+                    END-IF
+
+                    PERFORM GRABAR-PERSONA THRU GRABAR-PERSONA-EXIT
+                END-IF
+            END-IF.
+
+            PERFORM CERRAR-MAESTRO THRU CERRAR-MAESTRO-EXIT.
+
+            GOBACK.
+
+       ABRIR-MAESTRO.
+            OPEN I-O PERSONAS-FILE.
+            IF FS-PERSONAS NOT = '00'
+                OPEN OUTPUT PERSONAS-FILE
+                CLOSE PERSONAS-FILE
+                OPEN I-O PERSONAS-FILE
+            END-IF.
+       ABRIR-MAESTRO-EXIT.
+            EXIT.
+
+       VERIFICAR-DNI.
+            SET DNI-NO-DUPLICADO TO TRUE.
+            MOVE DNI TO PM-DNI.
+            READ PERSONAS-FILE
+                INVALID KEY
+                    SET DNI-NO-DUPLICADO TO TRUE
+                NOT INVALID KEY
+                    SET DNI-DUPLICADO TO TRUE
+            END-READ.
+       VERIFICAR-DNI-EXIT.
+            EXIT.
+
+       CAPTURAR-ESTADO.
+            DISPLAY 'Ingrese su estado civil. '.
+            DISPLAY 'Casado= C'.
+            DISPLAY 'Soltero= S'.
+            DISPLAY 'Viudo= V'.
+            DISPLAY 'Divorciado= D'.
+            ACCEPT ESTADO-CIVIL-COD.
+            IF NOT COD-ESTADO-VALIDO
+                DISPLAY 'Codigo de estado civil invalido.'
+            END-IF.
+       CAPTURAR-ESTADO-EXIT.
+            EXIT.
+
+       CAPTURAR-TELEFONO.
+            SET TEL-NO-VALIDO TO TRUE.
+
+            DISPLAY 'Ingrese el codigo de area (2 a 4 digitos): '.
+            ACCEPT TEL-AREA-RAW.
+            MOVE ZERO TO TEL-AREA-LON.
+            INSPECT TEL-AREA-RAW TALLYING TEL-AREA-LON
+                FOR CHARACTERS BEFORE INITIAL SPACE.
+
+            IF TEL-AREA-LON < 2 OR TEL-AREA-LON > 4
+                    OR TEL-AREA-RAW(1:TEL-AREA-LON) IS NOT NUMERIC
+                DISPLAY 'Codigo de area invalido.'
+            ELSE
+                MOVE TEL-AREA-RAW(1:TEL-AREA-LON) TO TEL-AREA-JUS
+                INSPECT TEL-AREA-JUS REPLACING LEADING SPACE BY '0'
+
+                DISPLAY 'Ingrese el numero de abonado (6-8 digitos): '
+                ACCEPT TEL-NUM-RAW
+                MOVE ZERO TO TEL-NUM-LON
+                INSPECT TEL-NUM-RAW TALLYING TEL-NUM-LON
+                    FOR CHARACTERS BEFORE INITIAL SPACE
+
+                IF TEL-NUM-LON < 6 OR TEL-NUM-LON > 8
+                        OR TEL-NUM-RAW(1:TEL-NUM-LON) IS NOT NUMERIC
+                    DISPLAY 'Numero de abonado invalido.'
+                ELSE
+                    MOVE TEL-NUM-RAW(1:TEL-NUM-LON) TO TEL-NUM-JUS
+                    INSPECT TEL-NUM-JUS REPLACING LEADING SPACE BY '0'
+
+                    MOVE TEL-AREA-JUS TO TEL-CODIGO-AREA
+                    MOVE TEL-NUM-JUS  TO TEL-NUMERO
+                    SET TEL-VALIDO TO TRUE
+                END-IF
+            END-IF.
+       CAPTURAR-TELEFONO-EXIT.
+            EXIT.
+
+       CAPTURAR-GRUPO.
+            DISPLAY 'Su grupo sanguineo es A, B, AB o O? '
+            ACCEPT GRUPO.
+            IF NOT GRUPO-VALIDO
+                DISPLAY 'Grupo sanguineo invalido.'
+            END-IF.
+       CAPTURAR-GRUPO-EXIT.
+            EXIT.
+
+       CAPTURAR-FACTOR.
+            DISPLAY 'Su factor sanguineo es "+" o "-" ? '
+            ACCEPT FACTOR.
+            IF NOT FACTOR-VALIDO
+                DISPLAY 'Factor sanguineo invalido.'
+            END-IF.
+       CAPTURAR-FACTOR-EXIT.
+            EXIT.
+
+       GRABAR-PERSONA.
+            MOVE DNI          TO PM-DNI.
+            MOVE NOMBRE       TO PM-NOMBRE.
+            MOVE APELLIDO     TO PM-APELLIDO.
+            MOVE TELEFONO     TO PM-TELEFONO.
+            MOVE DIRECCION    TO PM-DIRECCION.
+            MOVE ESTADO-CIVIL TO PM-ESTADO-CIVIL.
+            MOVE HIJOS        TO PM-HIJOS.
+            MOVE GRUPO        TO PM-GRUPO.
+            MOVE FACTOR       TO PM-FACTOR.
+
+            WRITE PM-PERSONA-REC
+                INVALID KEY
+                    DISPLAY 'Error al grabar el registro.'
+            END-WRITE.
+       GRABAR-PERSONA-EXIT.
+            EXIT.
+
+       CERRAR-MAESTRO.
+            CLOSE PERSONAS-FILE.
+       CERRAR-MAESTRO-EXIT.
+            EXIT.
+       END PROGRAM REG6RR.
