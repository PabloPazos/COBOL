@@ -5,47 +5,278 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CALC4RR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACCIONES-FILE ASSIGN TO "TRANSACCIONES"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-TRANSACCIONES.
+
+           SELECT REPORTE-FILE ASSIGN TO "REPORTE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-REPORTE.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
+
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITORIA.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANSACCIONES-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 TRANSACCION-REC.
+           02 TR-NUM1      PIC 9(4).
+           02 TR-OPERADOR  PIC X(1).
+           02 TR-NUM2      PIC 9(4).
+
+       FD  REPORTE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 REPORTE-REC.
+           02 RP-NUM1       PIC ZZZ9.
+           02 RP-FILL1      PIC X(1).
+           02 RP-OPERADOR   PIC X(1).
+           02 RP-FILL2      PIC X(1).
+           02 RP-NUM2       PIC ZZZ9.
+           02 RP-IGUAL      PIC X(3).
+           02 RP-RESULTADO  PIC -ZZZZ9.99.
+           02 RP-FILL3      PIC X(1).
+           02 RP-MENSAJE    PIC X(40).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 CHECKPOINT-REC.
+           02 CK-ULTIMO-PROCESADO PIC 9(8).
+
+       FD  AUDITORIA-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CALCAUD.
+
        WORKING-STORAGE SECTION.
            01 NUMEROS.
                02 NUM1      PIC 9(4).
                02 OPERADOR  PIC X(1).
                02 NUM2      PIC 9(4).
-               02 RESULTADO PIC 9(5).
+               02 RESULTADO PIC S9(5)V99.
+
+           01 FS-TRANSACCIONES PIC X(2).
+           01 FS-REPORTE       PIC X(2).
+           01 FS-CHECKPOINT    PIC X(2).
+           01 FS-AUDITORIA     PIC X(2).
+
+           01 FECHA-ACTUAL      PIC 9(8).
+           01 HORA-ACTUAL       PIC 9(8).
+
+           01 NUM-TRANSACCION   PIC 9(8) VALUE ZERO.
+           01 ULTIMO-PROCESADO  PIC 9(8) VALUE ZERO.
+
+           01 FIN-TRANSACCIONES   PIC X(1).
+               88 FIN-DE-ARCHIVO      VALUE 'S'.
+               88 NO-FIN-DE-ARCHIVO   VALUE 'N'.
+
+           01 DATOS-VALIDOS PIC X(1).
+               88 DATOS-SON-VALIDOS    VALUE 'S'.
+               88 DATOS-NO-SON-VALIDOS VALUE 'N'.
+
+           01 MENSAJE-TRANSACCION PIC X(40).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY 'Ingrese tipo de operaci�n: '.
-            DISPLAY '+ para suma'.
-            DISPLAY '- para resta'.
-            DISPLAY '* para multiplicaci�n'.
-            DISPLAY '/ para divisi�n'.
-            ACCEPT OPERADOR.
+            PERFORM ABRIR-ARCHIVOS THRU ABRIR-ARCHIVOS-EXIT.
+
+            PERFORM LEER-SIGUIENTE THRU LEER-SIGUIENTE-EXIT.
+
+            PERFORM SALTAR-PROCESADA THRU SALTAR-PROCESADA-EXIT
+                UNTIL FIN-DE-ARCHIVO
+                   OR NUM-TRANSACCION > ULTIMO-PROCESADO.
+
+            PERFORM PROCESAR-TRANSACCION THRU PROCESAR-TRANSACCION-EXIT
+                UNTIL FIN-DE-ARCHIVO.
+
+            MOVE ZERO TO ULTIMO-PROCESADO.
+            PERFORM GRABAR-CHECKPOINT THRU GRABAR-CHECKPOINT-EXIT.
+
+            PERFORM CERRAR-ARCHIVOS THRU CERRAR-ARCHIVOS-EXIT.
+
+            GOBACK.
+
+       ABRIR-ARCHIVOS.
+            SET NO-FIN-DE-ARCHIVO TO TRUE.
+            MOVE ZERO TO NUM-TRANSACCION.
+            OPEN INPUT TRANSACCIONES-FILE.
+            IF FS-TRANSACCIONES NOT = '00'
+                DISPLAY 'No se pudo abrir el archivo de transacciones.'
+                GOBACK
+            END-IF.
+
+            OPEN EXTEND REPORTE-FILE.
+            IF FS-REPORTE NOT = '00'
+                OPEN OUTPUT REPORTE-FILE
+            END-IF.
+
+            PERFORM LEER-CHECKPOINT THRU LEER-CHECKPOINT-EXIT.
+
+            OPEN EXTEND AUDITORIA-FILE.
+            IF FS-AUDITORIA NOT = '00'
+                OPEN OUTPUT AUDITORIA-FILE
+            END-IF.
+       ABRIR-ARCHIVOS-EXIT.
+            EXIT.
+
+       LEER-CHECKPOINT.
+            MOVE ZERO TO ULTIMO-PROCESADO.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF FS-CHECKPOINT = '00'
+                READ CHECKPOINT-FILE
+                    AT END
+                        MOVE ZERO TO ULTIMO-PROCESADO
+                    NOT AT END
+                        MOVE CK-ULTIMO-PROCESADO TO ULTIMO-PROCESADO
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+       LEER-CHECKPOINT-EXIT.
+            EXIT.
+
+       GRABAR-CHECKPOINT.
+            MOVE ULTIMO-PROCESADO TO CK-ULTIMO-PROCESADO.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            WRITE CHECKPOINT-REC.
+            CLOSE CHECKPOINT-FILE.
+       GRABAR-CHECKPOINT-EXIT.
+            EXIT.
+
+       LEER-SIGUIENTE.
+            READ TRANSACCIONES-FILE
+                AT END SET FIN-DE-ARCHIVO TO TRUE
+            END-READ.
+            IF NOT FIN-DE-ARCHIVO
+                ADD 1 TO NUM-TRANSACCION
+            END-IF.
+       LEER-SIGUIENTE-EXIT.
+            EXIT.
+
+       SALTAR-PROCESADA.
+            PERFORM LEER-SIGUIENTE THRU LEER-SIGUIENTE-EXIT.
+       SALTAR-PROCESADA-EXIT.
+            EXIT.
+
+       PROCESAR-TRANSACCION.
+            MOVE TR-NUM1     TO NUM1.
+            MOVE TR-OPERADOR TO OPERADOR.
+            MOVE TR-NUM2     TO NUM2.
+
+            PERFORM VALIDAR-DATOS THRU VALIDAR-DATOS-EXIT.
+
+            IF DATOS-SON-VALIDOS
+                PERFORM CALCULAR-RESULTADO THRU CALCULAR-RESULTADO-EXIT
+            END-IF.
+
+            PERFORM ESCRIBIR-REPORTE THRU ESCRIBIR-REPORTE-EXIT.
+
+            PERFORM GRABAR-AUDITORIA THRU GRABAR-AUDITORIA-EXIT.
+
+            MOVE NUM-TRANSACCION TO ULTIMO-PROCESADO.
+            PERFORM GRABAR-CHECKPOINT THRU GRABAR-CHECKPOINT-EXIT.
 
-            DISPLAY 'Ingrese el primer n�mero: '
-            ACCEPT NUM1.
+            PERFORM LEER-SIGUIENTE THRU LEER-SIGUIENTE-EXIT.
+       PROCESAR-TRANSACCION-EXIT.
+            EXIT.
 
-            DISPLAY 'Ingrese el segundo n�mero: '
-            ACCEPT NUM2.
+       VALIDAR-DATOS.
+            SET DATOS-SON-VALIDOS TO TRUE.
+            MOVE SPACES TO MENSAJE-TRANSACCION.
 
+            IF OPERADOR NOT = '+' AND OPERADOR NOT = '-'
+               AND OPERADOR NOT = '*' AND OPERADOR NOT = '/'
+                MOVE 'Operador invalido.' TO MENSAJE-TRANSACCION
+                SET DATOS-NO-SON-VALIDOS TO TRUE
+            END-IF.
+
+            IF DATOS-SON-VALIDOS AND NUM1 IS NOT NUMERIC
+                MOVE 'Primer numero invalido.' TO MENSAJE-TRANSACCION
+                SET DATOS-NO-SON-VALIDOS TO TRUE
+            END-IF.
+
+            IF DATOS-SON-VALIDOS AND NUM2 IS NOT NUMERIC
+                MOVE 'Segundo numero invalido.' TO MENSAJE-TRANSACCION
+                SET DATOS-NO-SON-VALIDOS TO TRUE
+            END-IF.
+
+            IF DATOS-SON-VALIDOS AND OPERADOR = '/' AND NUM2 = 0
+                MOVE 'Division invalida: no se puede dividir por 0.'
+                    TO MENSAJE-TRANSACCION
+                SET DATOS-NO-SON-VALIDOS TO TRUE
+            END-IF.
+       VALIDAR-DATOS-EXIT.
+            EXIT.
+
+       CALCULAR-RESULTADO.
             IF OPERADOR = '+'
-                COMPUTE RESULTADO = NUM1 + NUM2
+                COMPUTE RESULTADO ROUNDED = NUM1 + NUM2
             END-IF.
 
             IF OPERADOR = '-'
-                COMPUTE RESULTADO = NUM1 - NUM2
+                COMPUTE RESULTADO ROUNDED = NUM1 - NUM2
             END-IF.
 
             IF OPERADOR = '*'
-                COMPUTE RESULTADO = NUM1 * NUM2
+                COMPUTE RESULTADO ROUNDED = NUM1 * NUM2
             END-IF.
 
             IF OPERADOR = '/'
-                COMPUTE RESULTADO = NUM1 / NUM2
+                COMPUTE RESULTADO ROUNDED = NUM1 / NUM2
+            END-IF.
+       CALCULAR-RESULTADO-EXIT.
+            EXIT.
+
+       ESCRIBIR-REPORTE.
+            MOVE SPACES      TO REPORTE-REC.
+            MOVE NUM1        TO RP-NUM1.
+            MOVE OPERADOR    TO RP-OPERADOR.
+            MOVE NUM2        TO RP-NUM2.
+            MOVE ' = '       TO RP-IGUAL.
+            IF DATOS-SON-VALIDOS
+                MOVE RESULTADO TO RP-RESULTADO
+            ELSE
+                MOVE ZERO TO RP-RESULTADO
+            END-IF.
+            MOVE MENSAJE-TRANSACCION TO RP-MENSAJE.
+            WRITE REPORTE-REC.
+       ESCRIBIR-REPORTE-EXIT.
+            EXIT.
+
+       GRABAR-AUDITORIA.
+            ACCEPT FECHA-ACTUAL FROM DATE YYYYMMDD.
+            ACCEPT HORA-ACTUAL FROM TIME.
+
+            MOVE NUM-TRANSACCION TO AUD-NUM-TRANSACCION.
+            MOVE NUM1            TO AUD-NUM1.
+            MOVE OPERADOR        TO AUD-OPERADOR.
+            MOVE NUM2            TO AUD-NUM2.
+            IF DATOS-SON-VALIDOS
+                MOVE RESULTADO TO AUD-RESULTADO
+                SET AUD-VALIDA TO TRUE
+            ELSE
+                MOVE ZERO TO AUD-RESULTADO
+                SET AUD-INVALIDA TO TRUE
             END-IF.
+            MOVE MENSAJE-TRANSACCION TO AUD-MENSAJE.
+            MOVE FECHA-ACTUAL        TO AUD-FECHA.
+            MOVE HORA-ACTUAL         TO AUD-HORA.
 
-            DISPLAY 'Resultado de la operaci�n: ' RESULTADO.
+            WRITE REGISTRO-AUDITORIA.
+       GRABAR-AUDITORIA-EXIT.
+            EXIT.
 
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       CERRAR-ARCHIVOS.
+            CLOSE TRANSACCIONES-FILE.
+            CLOSE REPORTE-FILE.
+            CLOSE AUDITORIA-FILE.
+       CERRAR-ARCHIVOS-EXIT.
+            EXIT.
+       END PROGRAM CALC4RR.
