@@ -0,0 +1,189 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INFO7RR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSONAS-FILE ASSIGN TO "PERSONAS"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-DNI
+               FILE STATUS IS FS-PERSONAS.
+
+           SELECT INFORME-FILE ASSIGN TO "INFORME"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-INFORME.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSONAS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PERSMSTR.
+
+       FD  INFORME-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 INFORME-REC.
+           02 IF-ETIQUETA      PIC X(20).
+           02 IF-SEPARADOR     PIC X(2).
+           02 IF-CANTIDAD      PIC ZZZZ9.
+
+       WORKING-STORAGE SECTION.
+           01 FS-PERSONAS PIC X(2).
+           01 FS-INFORME  PIC X(2).
+
+           01 FIN-PERSONAS PIC X(1).
+               88 FIN-DE-ARCHIVO      VALUE 'S'.
+               88 NO-FIN-DE-ARCHIVO   VALUE 'N'.
+
+           01 TOTAL-PERSONAS PIC 9(5) VALUE ZERO.
+
+           01 TABLA-ESTADOS-INIT.
+               05 FILLER PIC X(10) VALUE 'Casado'.
+               05 FILLER PIC X(10) VALUE 'Soltero'.
+               05 FILLER PIC X(10) VALUE 'Viudo'.
+               05 FILLER PIC X(10) VALUE 'Divorciado'.
+           01 TABLA-ESTADOS REDEFINES TABLA-ESTADOS-INIT.
+               05 ESTADO-TABLA OCCURS 4 TIMES
+                       INDEXED BY IDX-ESTADO.
+                   10 ESTADO-NOMBRE PIC X(10).
+
+           01 CONTADORES-ESTADO VALUE ZERO.
+               05 CONTADOR-ESTADO OCCURS 4 TIMES PIC 9(5).
+
+           01 TABLA-SANGRE-INIT.
+               05 FILLER PIC X(3) VALUE 'A+ '.
+               05 FILLER PIC X(3) VALUE 'A- '.
+               05 FILLER PIC X(3) VALUE 'B+ '.
+               05 FILLER PIC X(3) VALUE 'B- '.
+               05 FILLER PIC X(3) VALUE 'AB+'.
+               05 FILLER PIC X(3) VALUE 'AB-'.
+               05 FILLER PIC X(3) VALUE 'O+ '.
+               05 FILLER PIC X(3) VALUE 'O- '.
+           01 TABLA-SANGRE REDEFINES TABLA-SANGRE-INIT.
+               05 SANGRE-TABLA OCCURS 8 TIMES
+                       INDEXED BY IDX-SANGRE.
+                   10 SANGRE-COD PIC X(3).
+
+           01 CONTADORES-SANGRE VALUE ZERO.
+               05 CONTADOR-SANGRE OCCURS 8 TIMES PIC 9(5).
+
+           01 SANGRE-BUSCADA PIC X(3).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM ABRIR-ARCHIVOS THRU ABRIR-ARCHIVOS-EXIT.
+
+            READ PERSONAS-FILE
+                AT END SET FIN-DE-ARCHIVO TO TRUE
+            END-READ.
+
+            PERFORM PROCESAR-PERSONA THRU PROCESAR-PERSONA-EXIT
+                UNTIL FIN-DE-ARCHIVO.
+
+            PERFORM ESCRIBIR-INFORME THRU ESCRIBIR-INFORME-EXIT.
+
+            PERFORM CERRAR-ARCHIVOS THRU CERRAR-ARCHIVOS-EXIT.
+
+            STOP RUN.
+
+       ABRIR-ARCHIVOS.
+            SET NO-FIN-DE-ARCHIVO TO TRUE.
+            OPEN INPUT PERSONAS-FILE.
+            IF FS-PERSONAS NOT = '00'
+                DISPLAY 'No se pudo abrir el archivo de personas.'
+                STOP RUN
+            END-IF.
+            OPEN OUTPUT INFORME-FILE.
+       ABRIR-ARCHIVOS-EXIT.
+            EXIT.
+
+       PROCESAR-PERSONA.
+            ADD 1 TO TOTAL-PERSONAS.
+            PERFORM BUSCAR-ESTADO THRU BUSCAR-ESTADO-EXIT.
+            PERFORM BUSCAR-SANGRE THRU BUSCAR-SANGRE-EXIT.
+
+            READ PERSONAS-FILE
+                AT END SET FIN-DE-ARCHIVO TO TRUE
+            END-READ.
+       PROCESAR-PERSONA-EXIT.
+            EXIT.
+
+       BUSCAR-ESTADO.
+            SET IDX-ESTADO TO 1.
+            SEARCH ESTADO-TABLA
+                AT END
+                    DISPLAY 'Estado civil desconocido.'
+                WHEN ESTADO-NOMBRE (IDX-ESTADO) = PM-ESTADO-CIVIL
+                    ADD 1 TO CONTADOR-ESTADO (IDX-ESTADO)
+            END-SEARCH.
+       BUSCAR-ESTADO-EXIT.
+            EXIT.
+
+       BUSCAR-SANGRE.
+            MOVE SPACES TO SANGRE-BUSCADA.
+            IF PM-GRUPO (2:1) = SPACE
+                MOVE PM-GRUPO (1:1) TO SANGRE-BUSCADA (1:1)
+                MOVE PM-FACTOR      TO SANGRE-BUSCADA (2:1)
+            ELSE
+                MOVE PM-GRUPO  TO SANGRE-BUSCADA (1:2)
+                MOVE PM-FACTOR TO SANGRE-BUSCADA (3:1)
+            END-IF.
+
+            SET IDX-SANGRE TO 1.
+            SEARCH SANGRE-TABLA
+                AT END
+                    DISPLAY 'Grupo sanguineo desconocido.'
+                WHEN SANGRE-COD (IDX-SANGRE) = SANGRE-BUSCADA
+                    ADD 1 TO CONTADOR-SANGRE (IDX-SANGRE)
+            END-SEARCH.
+       BUSCAR-SANGRE-EXIT.
+            EXIT.
+
+       ESCRIBIR-INFORME.
+            MOVE SPACES TO INFORME-REC.
+            MOVE 'Total de personas'  TO IF-ETIQUETA.
+            MOVE ': '                 TO IF-SEPARADOR.
+            MOVE TOTAL-PERSONAS       TO IF-CANTIDAD.
+            WRITE INFORME-REC.
+
+            SET IDX-ESTADO TO 1.
+            PERFORM ESCRIBIR-LIN-ESTADO THRU ESCRIBIR-LIN-ESTADO-EXIT
+                VARYING IDX-ESTADO FROM 1 BY 1
+                UNTIL IDX-ESTADO > 4.
+
+            SET IDX-SANGRE TO 1.
+            PERFORM ESCRIBIR-LIN-SANGRE THRU ESCRIBIR-LIN-SANGRE-EXIT
+                VARYING IDX-SANGRE FROM 1 BY 1
+                UNTIL IDX-SANGRE > 8.
+       ESCRIBIR-INFORME-EXIT.
+            EXIT.
+
+       ESCRIBIR-LIN-ESTADO.
+            MOVE SPACES TO INFORME-REC.
+            MOVE ESTADO-NOMBRE (IDX-ESTADO)   TO IF-ETIQUETA.
+            MOVE ': '                         TO IF-SEPARADOR.
+            MOVE CONTADOR-ESTADO (IDX-ESTADO) TO IF-CANTIDAD.
+            WRITE INFORME-REC.
+       ESCRIBIR-LIN-ESTADO-EXIT.
+            EXIT.
+
+       ESCRIBIR-LIN-SANGRE.
+            MOVE SPACES TO INFORME-REC.
+            MOVE SANGRE-COD (IDX-SANGRE)      TO IF-ETIQUETA.
+            MOVE ': '                         TO IF-SEPARADOR.
+            MOVE CONTADOR-SANGRE (IDX-SANGRE) TO IF-CANTIDAD.
+            WRITE INFORME-REC.
+       ESCRIBIR-LIN-SANGRE-EXIT.
+            EXIT.
+
+       CERRAR-ARCHIVOS.
+            CLOSE PERSONAS-FILE.
+            CLOSE INFORME-FILE.
+       CERRAR-ARCHIVOS-EXIT.
+            EXIT.
+       END PROGRAM INFO7RR.
