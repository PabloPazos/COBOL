@@ -0,0 +1,19 @@
+      ******************************************************************
+      * CALCAUD.cpy
+      * Record layout for the calculator transaction audit file
+      * (AUDITORIA). One entry is written per transaction processed by
+      * CALC4RR, valid or not.
+      ******************************************************************
+       01 REGISTRO-AUDITORIA.
+           02 AUD-NUM-TRANSACCION  PIC 9(8).
+           02 AUD-NUM1             PIC 9(4).
+           02 AUD-OPERADOR         PIC X(1).
+           02 AUD-NUM2             PIC 9(4).
+           02 AUD-RESULTADO        PIC S9(5)V99
+                                    SIGN IS TRAILING SEPARATE.
+           02 AUD-ESTADO           PIC X(1).
+               88 AUD-VALIDA           VALUE 'S'.
+               88 AUD-INVALIDA         VALUE 'N'.
+           02 AUD-MENSAJE          PIC X(40).
+           02 AUD-FECHA            PIC 9(8).
+           02 AUD-HORA             PIC 9(8).
