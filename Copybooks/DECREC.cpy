@@ -0,0 +1,18 @@
+      ******************************************************************
+      * DECREC.cpy
+      * Record layout for the risk-decision audit file (DECISIONES).
+      * One entry is written per risk level evaluated by RISKEVAL,
+      * whether the call came from PROG5 (a standalone operation, no
+      * DNI) or from REG6RR (a person registration, DNI populated).
+      * DEC-ORIGEN identifies which caller wrote the entry.
+      ******************************************************************
+       01 REGISTRO-DECISION.
+           02 DEC-ORIGEN          PIC X(8).
+           02 DEC-DNI             PIC 9(8).
+           02 DEC-RIESGO          PIC 9(1).
+           02 DEC-ESTADO          PIC X(1).
+               88 DEC-APROBADO        VALUE 'A'.
+               88 DEC-PENDIENTE       VALUE 'P'.
+               88 DEC-RECHAZADO       VALUE 'R'.
+           02 DEC-FECHA            PIC 9(8).
+           02 DEC-HORA             PIC 9(8).
