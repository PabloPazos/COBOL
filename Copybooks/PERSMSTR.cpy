@@ -0,0 +1,17 @@
+      ******************************************************************
+      * PERSMSTR.cpy
+      * Record layout for the PERSONAS master file (indexed by DNI),
+      * built from the PERSONA working copy captured in Ej6RR.cbl.
+      ******************************************************************
+       01 PM-PERSONA-REC.
+           02 PM-DNI              PIC 9(8).
+           02 PM-NOMBRE           PIC X(50).
+           02 PM-APELLIDO         PIC X(50).
+           02 PM-TELEFONO.
+               03 PM-TEL-CODIGO-AREA PIC 9(4).
+               03 PM-TEL-NUMERO      PIC 9(8).
+           02 PM-DIRECCION        PIC X(50).
+           02 PM-ESTADO-CIVIL     PIC X(10).
+           02 PM-HIJOS            PIC X(2).
+           02 PM-GRUPO            PIC X(2).
+           02 PM-FACTOR           PIC X(1).
